@@ -0,0 +1,14 @@
+001000* ---------------------------------------------------------------
+001010* ROSTERCRD - ONE SYSIN CARD PER PLAYER FOR A ROSTER-MODE RUN
+001020* OF IDEONE UNDER JCL. COLUMNS 1-8 PLAYER ID, 9 DOOR COUNT,
+001030* 10-16 TRIAL COUNT FOR THAT PLAYER, REST OF THE CARD UNUSED.
+001040* ---------------------------------------------------------------
+001050*   02/09/26  RC  ORIGINAL LAYOUT.
+001060*   02/13/26  RC  RENUMBERED TO 02 LEVELS TO MATCH MHCOMMON AND
+001070*                 THE REST OF IDEONE'S OWN GROUP ITEMS.
+001080*
+001090 01  ROSTER-CARD.
+001100     02  ROSTER-PLAYER-ID        PIC X(08).
+001110     02  ROSTER-DOOR-COUNT       PIC 9(01).
+001120     02  ROSTER-TRIAL-COUNT      PIC 9(07).
+001130     02  FILLER                  PIC X(64).
