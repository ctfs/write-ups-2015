@@ -0,0 +1,36 @@
+001000* ---------------------------------------------------------------
+001010* MONTYLOG  - SESSION AUDIT LOG RECORD, ONE GAME PER LINE
+001020* SHARED BY IDEONE (WRITER) AND MONTYRPT / MONTYCHK (READERS)
+001030* ---------------------------------------------------------------
+001040*   02/04/26  RC  ORIGINAL LAYOUT - DATE, TIME, DOOR CHOICES AND
+001050*                 THE STAY/SWITCH RESULT OF EACH GAME PLAYED.
+001060*   02/05/26  RC  ADDED LOG-PLAYER-ID NOW THAT GAMES ARE PLAYED
+001070*                 UNDER A PLAYER ID RATHER THAN ANONYMOUSLY.
+001080*   02/06/26  RC  ADDED LOG-DOOR-COUNT NOW THAT GAMES CAN BE
+001090*                 PLAYED WITH OTHER THAN THREE DOORS.
+001100*   02/12/26  RC  LOG-OPENDOOR IS NOW A TABLE WITH A COUNT OF
+001110*                 ENTRIES IN USE, MATCHING MHCOMMON, SO A GAME
+001120*                 THAT OPENS MORE THAN ONE LOSING DOOR LOGS ALL
+001130*                 OF THEM INSTEAD OF JUST THE LAST ONE.
+001140*   02/13/26  RC  RENUMBERED TO 02/03 LEVELS TO MATCH MHCOMMON
+001150*                 AND THE REST OF IDEONE'S OWN GROUP ITEMS.
+001160*
+001170 01  MONTYLOG-RECORD.
+001180     02  LOG-PLAYER-ID           PIC X(08).
+001190     02  LOG-DATE.
+001200         03  LOG-YEAR            PIC 9(04).
+001210         03  LOG-MONTH           PIC 9(02).
+001220         03  LOG-DAY             PIC 9(02).
+001230     02  LOG-TIME.
+001240         03  LOG-HOUR            PIC 9(02).
+001250         03  LOG-MINUTE          PIC 9(02).
+001260         03  LOG-SECOND          PIC 9(02).
+001270     02  LOG-DOOR-COUNT          PIC 9(01).
+001280     02  LOG-GOODDOOR            PIC 9(01).
+001290     02  LOG-FIRSTCHOICE         PIC 9(01).
+001300     02  LOG-OPENED-DOOR-COUNT   PIC 9(01).
+001310     02  LOG-OPENDOOR-TABLE.
+001320         03  LOG-OPENDOOR        PIC 9(01) OCCURS 7 TIMES.
+001330     02  LOG-CHANGEDOOR          PIC 9(01).
+001340     02  LOG-STAY-RESULT         PIC X(01).
+001350     02  LOG-SWITCH-RESULT       PIC X(01).
