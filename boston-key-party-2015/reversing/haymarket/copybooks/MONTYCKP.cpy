@@ -0,0 +1,25 @@
+001000* ---------------------------------------------------------------
+001010* MONTYCKP  - CHECKPOINT/RESTART CONTROL RECORD FOR A LARGE
+001020* MULTI-TRIAL BATCH RUN OF IDEONE. ONE RECORD, REWRITTEN EVERY
+001030* WS-CKP-INTERVAL TRIALS SO AN ABENDED RUN CAN RESUME INSTEAD
+001040* OF STARTING THE TRIAL COUNT OVER FROM ZERO.
+001050* ---------------------------------------------------------------
+001060*   02/09/26  RC  ORIGINAL LAYOUT.
+001070*   02/13/26  RC  ADDED CKP-CARD-NUM SO A ROSTER RUN'S CHECKPOINT
+001080*                 REMEMBERS WHICH SYSIN CARD IS IN PROGRESS, NOT
+001090*                 JUST WHICH TRIAL WITHIN IT - OTHERWISE A RERUN
+001100*                 AFTER AN ABEND REPLAYED EVERY CARD BEFORE THE
+001110*                 ONE THAT ABENDED FROM TRIAL ONE. RENUMBERED TO
+001120*                 02 LEVELS TO MATCH MHCOMMON AND THE REST OF
+001130*                 IDEONE'S OWN GROUP ITEMS.
+001140*
+001150 01  CHECKPOINT-RECORD.
+001160     02  CKP-CARD-NUM            PIC 9(05).
+001170     02  CKP-PLAYER-ID           PIC X(08).
+001180     02  CKP-DOOR-COUNT          PIC 9(01).
+001190     02  CKP-TRIAL-COUNT         PIC 9(07).
+001200     02  CKP-TRIAL-NUM           PIC 9(07).
+001210     02  CKP-STAY-WINS           PIC 9(07).
+001220     02  CKP-SWITCH-WINS         PIC 9(07).
+001230     02  CKP-TIMES-SWITCHED      PIC 9(07).
+001240     02  CKP-TIMES-WON           PIC 9(07).
