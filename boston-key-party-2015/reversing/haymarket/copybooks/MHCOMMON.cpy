@@ -0,0 +1,29 @@
+001000* ---------------------------------------------------------------
+001010* MHCOMMON  - DOOR-CHOICE AND CLOCK-TIME LAYOUTS SHARED BY
+001020* IDEONE (WRITER) AND MONTYRPT (READER)
+001030* ---------------------------------------------------------------
+001040*   02/10/26  RC  PULLED OUT OF IDEONE'S WORKING-STORAGE SO
+001050*                 MONTYRPT CAN SHARE THE SAME DOORCHOICES AND
+001060*                 CURRENTTIME LAYOUTS INSTEAD OF REDECLARING THEM.
+001070*   02/12/26  RC  OPENDOOR IS NOW A SMALL TABLE WITH A COUNT OF
+001080*                 HOW MANY ENTRIES ARE IN USE, SINCE A GAME WITH
+001090*                 MORE THAN THREE DOORS CAN OPEN MORE THAN ONE
+001100*                 LOSING DOOR AND A SINGLE SCALAR ONLY KEPT THE
+001110*                 LAST ONE.
+001120*
+001130 01  DOORCHOICES.
+001140     02  PLAYER-ID           PIC X(08).
+001150     02  DOOR-COUNT          PIC 9(01).
+001160     02  GOODDOOR            PIC 9(01).
+001170     02  FIRSTCHOICE         PIC 9(01).
+001180     02  OPENED-DOOR-COUNT   PIC 9(01).
+001190     02  OPENDOOR-TABLE.
+001200         03  OPENDOOR        PIC 9(01) OCCURS 7 TIMES.
+001210     02  CHANGEDOOR          PIC 9(01).
+001220*
+001230 01  CURRENTTIME.
+001240     02  CURRENTHOUR         PIC 9(02).
+001250     02  CURRENTMINUTE       PIC 9(02).
+001260     02  CURRENTTENS         PIC 9(01).
+001270     02  CURRENTONES         PIC 9(01).
+001280     02  FILLER              PIC 9(02).
