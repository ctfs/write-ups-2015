@@ -0,0 +1,13 @@
+001000* ---------------------------------------------------------------
+001010* MONTYLDR  - CROSS-SESSION PLAYER LEADERBOARD RECORD
+001020* KEYED ON LDR-PLAYER-ID, ONE ENTRY PER PLAYER
+001030* ---------------------------------------------------------------
+001040*   02/05/26  RC  ORIGINAL LAYOUT.
+001050*   02/13/26  RC  RENUMBERED TO 02 LEVELS TO MATCH MHCOMMON AND
+001060*                 THE REST OF IDEONE'S OWN GROUP ITEMS.
+001070*
+001080 01  LEADERBOARD-RECORD.
+001090     02  LDR-PLAYER-ID           PIC X(08).
+001100     02  LDR-GAMES-PLAYED        PIC 9(07).
+001110     02  LDR-TIMES-SWITCHED      PIC 9(07).
+001120     02  LDR-TIMES-WON           PIC 9(07).
