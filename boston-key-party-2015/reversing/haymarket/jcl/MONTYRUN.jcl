@@ -0,0 +1,36 @@
+//MONTYRUN JOB (TRAIN01),'MONTY HALL ROSTER RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MONTYRUN - DRIVES IDEONE ONCE PER CARD IN THE CLASS ROSTER,  *
+//* SO AN INSTRUCTOR CAN SUBMIT ONE JOB AND GET EVERY STUDENT'S  *
+//* RESULTS APPENDED TO THE SHARED MONTYLOG AUDIT LOG, WITHOUT   *
+//* SITTING AT A TERMINAL FOR EACH PLAYER. EACH CARD'S TRIALS    *
+//* ARE CHECKPOINTED TO MONTYCKP SO A RERUN AFTER AN ABEND CAN   *
+//* RESUME INSTEAD OF STARTING THAT CARD OVER.                  *
+//*                                                               *
+//* SYSIN HOLDS ONE ROSTER CARD PER STUDENT:                     *
+//*   COLS  1- 8  PLAYER ID                                      *
+//*   COL      9  DOOR COUNT (3-9)                                *
+//*   COLS 10-16  TRIAL COUNT FOR THAT STUDENT                   *
+//*                                                               *
+//*   02/09/26  RC  ORIGINAL MEMBER.                             *
+//*   02/12/26  RC  ADDED THE MONTYCKP DD - IDEONE NOW OPENS A   *
+//*                 CHECKPOINT FILE EVERY RUN, ROSTER INCLUDED.  *
+//*   02/13/26  RC  MONTYCKP DD WAS DISP=MOD, WHICH FORCES       *
+//*                 END-OF-DATASET POSITIONING ON EVERY OUTPUT   *
+//*                 OPEN NO MATTER WHAT THE PROGRAM'S OPEN VERB  *
+//*                 SAYS - WRONG FOR A CONTROL RECORD THE        *
+//*                 PROGRAM REPLACES WITH OPEN OUTPUT. SWITCHED  *
+//*                 TO DISP=OLD; MONTYCKP IS PRE-ALLOCATED ONCE  *
+//*                 LIKE MONTYLDR, NOT EXTENDED EVERY RUN.       *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=IDEONE,PARM='ROSTER'
+//STEPLIB  DD DSN=HAYMKT.TRAIN.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=HAYMKT.TRAIN.ROSTER,DISP=SHR
+//MONTYLOG DD DSN=HAYMKT.TRAIN.MONTYLOG,DISP=(MOD,CATLG,KEEP),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//MONTYLDR DD DSN=HAYMKT.TRAIN.MONTYLDR,DISP=SHR
+//MONTYCKP DD DSN=HAYMKT.TRAIN.MONTYCKP,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
