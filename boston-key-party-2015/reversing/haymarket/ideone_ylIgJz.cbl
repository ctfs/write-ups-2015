@@ -1,62 +1,741 @@
-	IDENTIFICATION DIVISION.
-	PROGRAM-ID. IDEONE.
-
-	ENVIRONMENT DIVISION.
-
-data division. 
-working-storage section.  
-01  doorchoices.    
-    02  gooddoor        pic 9.    
-    02  firstchoice     pic 9.    
-    02  opendoor        pic 9.    
-    02  changedoor      pic 9.  
-01  currentdate.    
-   02  currentyear     pic 9(4).      
-   02  currentmonth    pic 99.    
-   02  currentday      pic 99.  
-01  dayofyear.    
-   02  currentmonth filler pic 9(4).    
-   02  yearday         pic 9(3).  
-01  currenttime.    
-   02  currenthour     pic 99.        
-   02  currentminute   pic 99.  
-   02  currenttens     pic 9.      
-   02  currentones     pic 9.    
-   02  filler          pic 99.  
-
-procedure division. 
-display 'mh: welcome to lets make a deal'. 
-display 'mh: there are three doors. only one with the key'.
-accept currenttime from time. 
-if currentones < 4  set   gooddoor to 1 
-else    if currentones < 7  set gooddoor to   2    
-        else       set gooddoor to 3    
-        end-if 
-end-if 
-display 'mh:   you may only open one door. which door?'. 
-if currenttens = 0 or currenttens = 3    set firstchoice to 1. 
-if currenttens = 1 or currenttens = 4    set firstchoice to 2. 
-if currenttens = 2 or currenttens = 5    set firstchoice to 3. 
-display   'player: i pick door ' firstchoice '.' 
-if firstchoice = gooddoor    display 'mh: that is an interesting choice of   door.'.  
-if currenttens = or 0 or currenttens = 4        set  opendoor to 3    end-if 
-if currenttens = 1 or currenttens   = 5         set  opendoor to 1    end-if    
-if currenttens = 2 o 1 or   currenttens = 3     set  opendoor to 2    end-if    
-display 'mh: let me give you a hint.'.    
-display 'monty hall opens  door '. 
-opendoor    
-display 'a goat rushes out with no key.' .     
-display 'mh: would you like to change your d goor choice?' .     
-display 'player: yes! my logic minor in college has a use!' .
-goor
-     
-if currenttens = 2 or currenttens = 4  set changedoor to 1    end-if    
-if currenttens = 0 or currenttens = 5  set changedoor to 2    end-if    
-if currenttens = 1 or currenttens = 3  set changedoor to 3    end-if    
-display 'player: i will choose door ' changedoor ' instead!' else  set changedoor to firstchoice. 
-if changedoor = gooddoor  display 'mh: congrasetulations! you found a key.'.    
-display   'mh: the key is:'.  
-display 'key  (alextrebekisasocialengineer)' else  display 'monty hall opens the door. agoat jumps out.'.  
-display 'mh: this is   the incorrect door.'.   
-display 'the goat eats your punch   cards start over.'. 
-stop run.
\ No newline at end of file
+001000* ---------------------------------------------------------------
+001010* IDEONE  - MONTY HALL TRAINING SIMULATOR
+001020* ---------------------------------------------------------------
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID.    IDEONE.
+001050 AUTHOR.        R CHALFANT.
+001060 INSTALLATION.  HAYMARKET TRAINING LAB.
+001070 DATE-WRITTEN.  03/11/2015.
+001080 DATE-COMPILED.
+001090*
+001100* MODIFICATION HISTORY
+001110*   03/11/15  RC  ORIGINAL LETS-MAKE-A-DEAL DEMO, THREE DOORS,
+001120*                 CLOCK-DIGIT DRIVEN, SINGLE GAME PER RUN.
+001130*   02/02/26  RC  ADDED OPERATOR TRIAL COUNT AND A BATCH LOOP
+001140*                 OVER THE DOOR-PICK/REVEAL/SWITCH PARAGRAPHS SO
+001150*                 MULTIPLE TRIALS CAN BE RUN AND TALLIED IN ONE
+001160*                 INVOCATION. PRINTS A STAY-VS-SWITCH SUMMARY
+001170*                 WHEN MORE THAN ONE TRIAL IS REQUESTED.
+001180*   02/03/26  RC  GOODDOOR AND FIRSTCHOICE NO LONGER COME FROM THE
+001190*                 TIME-OF-DAY CLOCK DIGITS. THE OPERATOR MAY NOW
+001200*                 ENTER A SEED AND THE DOORS ARE DRAWN WITH
+001210*                 FUNCTION RANDOM(SEED) SO A DEMO CAN BE RERUN
+001220*                 IDENTICALLY, OR LEFT TRULY RANDOM IF NO SEED IS
+001230*                 GIVEN. THE CLOCK IS STILL READ FOR THE REVEAL/
+001240*                 SWITCH MAPPING, WHICH IS LATER GENERALIZED TO
+001250*                 DRIVE OFF DOOR-COUNT INSTEAD OF FIXED CLOCK
+001260*                 DIGITS.
+001270*   02/04/26  RC  EVERY GAME PLAYED IS NOW APPENDED TO MONTYLOG
+001280*                 SO THE SESSION HISTORY SURVIVES PAST STOP RUN.
+001290*   02/05/26  RC  GAMES ARE NOW PLAYED UNDER A PLAYER ID. ADDED
+001300*                 MONTYLDR, A KEYED LEADERBOARD UPDATED AT THE
+001310*                 END OF EVERY RUN WITH GAMES PLAYED, TIMES
+001320*                 SWITCHED AND TIMES WON FOR THAT PLAYER.
+001330*   02/06/26  RC  GENERALIZED FROM A FIXED THREE DOORS TO AN
+001340*                 OPERATOR-SUPPLIED DOOR-COUNT (3 TO 9). THE HOST
+001350*                 NOW OPENS DOOR-COUNT MINUS 2 LOSING DOORS AT
+001360*                 RANDOM, LEAVING THE PLAYER'S DOOR PLUS ONE OTHER
+001370*                 CLOSED DOOR AS THE SWITCH CANDIDATE. THE OLD
+001380*                 CLOCK-DIGIT REVEAL/SWITCH MAPPING IS GONE.
+001390*   02/09/26  RC  A SINGLE-GAME RUN (TRIAL COUNT OF 1) NOW TAKES
+001400*                 THE FIRST-CHOICE DOOR AND THE STAY/SWITCH
+001410*                 DECISION FROM THE OPERATOR'S KEYBOARD, WITH
+001420*                 RE-PROMPTING ON AN INVALID ENTRY, INSTEAD OF
+001430*                 PLAYING ITSELF. A BATCH RUN OF MORE THAN ONE
+001440*                 TRIAL STILL DRAWS BOTH AT RANDOM SINCE THERE IS
+001450*                 NO OPERATOR TO ASK ON EACH OF MANY TRIALS.
+001460*   02/10/26  RC  MOVED DOORCHOICES AND CURRENTTIME OUT TO A NEW
+001470*                 SHARED COPYBOOK, MHCOMMON, SO THE NEW MONTYRPT
+001480*                 REPORTING PROGRAM CAN USE THE SAME LAYOUTS.
+001490*   02/12/26  RC  BATCH AND ROSTER TRIALS NO LONGER PRINT THE
+001500*                 PLAY-BY-PLAY NARRATIVE LINES - THOSE ARE NOW
+001510*                 INTERACTIVE-MODE ONLY SO A MULTI-MILLION-TRIAL
+001520*                 RUN DOES NOT FLOOD SYSOUT. A COMPLETED RUN ALSO
+001530*                 CLEARS ITS CHECKPOINT RECORD SO A LATER CLEAN
+001540*                 RUN OF THE SAME PLAYER/DOOR-COUNT/TRIAL-COUNT
+001550*                 NEVER MISTAKES IT FOR AN ABENDED ONE TO RESUME.
+001560*                 THE ROSTER PATH NO LONGER FALLS INTO
+001570*                 9000-TERMINATE'S LEADERBOARD UPDATE BEHIND THE
+001580*                 ONE 0110-ROSTER-ONE-PLAYER ALREADY DOES PER
+001590*                 CARD, AND THE LEADERBOARD ONLY ACCUMULATES
+001600*                 ACTUAL INTERACTIVE GAMES, NOT EVERY STATISTICAL
+001610*                 BATCH OR ROSTER TRIAL. OPENDOOR IS NOW A TABLE
+001620*                 SINCE AN N > 3 DOOR GAME CAN OPEN MORE THAN ONE.
+001630*
+001640 ENVIRONMENT DIVISION.
+001650 CONFIGURATION SECTION.
+001660 SOURCE-COMPUTER.   GNUCOBOL.
+001670 OBJECT-COMPUTER.   GNUCOBOL.
+001680*
+001690 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001710     SELECT MONTYLOG-FILE ASSIGN TO "MONTYLOG"
+001720         ORGANIZATION LINE SEQUENTIAL
+001730         FILE STATUS IS WS-LOG-STATUS.
+001740     SELECT LEADERBOARD-FILE ASSIGN TO "MONTYLDR"
+001750         ORGANIZATION INDEXED
+001760         ACCESS MODE DYNAMIC
+001770         RECORD KEY IS LDR-PLAYER-ID
+001780         FILE STATUS IS WS-LDR-STATUS.
+001790     SELECT ROSTER-FILE ASSIGN TO "SYSIN"
+001800         ORGANIZATION LINE SEQUENTIAL.
+001810     SELECT CHECKPOINT-FILE ASSIGN TO "MONTYCKP"
+001820         ORGANIZATION LINE SEQUENTIAL
+001830         FILE STATUS IS WS-CKP-STATUS.
+001840*
+001850 DATA DIVISION.
+001860 FILE SECTION.
+001870 FD  MONTYLOG-FILE.
+001880 COPY MONTYLOG.
+001890*
+001900 FD  LEADERBOARD-FILE.
+001910 COPY MONTYLDR.
+001920*
+001930 FD  ROSTER-FILE.
+001940 COPY ROSTERCRD.
+001950*
+001960 FD  CHECKPOINT-FILE.
+001970 COPY MONTYCKP.
+001980*
+001990 WORKING-STORAGE SECTION.
+002000*
+002010* ---------------------------------------------------------------
+002020* OPERATOR PARAMETERS AND RUNNING TALLIES
+002030* ---------------------------------------------------------------
+002040 77  WS-TRIAL-COUNT          PIC 9(07)      VALUE ZERO.
+002050 77  WS-TRIAL-NUM             PIC 9(07) COMP VALUE ZERO.
+002060 77  WS-INTERACTIVE-SW        PIC X(01)      VALUE 'N'.
+002070     88  INTERACTIVE-MODE                    VALUE 'Y'.
+002080     88  BATCH-MODE                          VALUE 'N'.
+002090 77  WS-RUN-MODE-SW           PIC X(01)      VALUE 'N'.
+002100     88  ROSTER-RUN                          VALUE 'Y'.
+002110     88  SINGLE-RUN                          VALUE 'N'.
+002120 77  WS-COMMAND-LINE          PIC X(10)      VALUE SPACES.
+002130 77  WS-ROSTER-EOF-SW         PIC X(01)      VALUE 'N'.
+002140     88  ROSTER-EOF                          VALUE 'Y'.
+002150     88  ROSTER-NOT-EOF                       VALUE 'N'.
+002160 77  WS-LOG-STATUS            PIC X(02)      VALUE SPACES.
+002170*
+002180* ---------------------------------------------------------------
+002190* CHECKPOINT/RESTART WORKING FIELDS
+002200* ---------------------------------------------------------------
+002210 77  WS-CKP-STATUS            PIC X(02)      VALUE SPACES.
+002220 77  WS-TRIAL-DISPLAY         PIC 9(07)      VALUE ZERO.
+002230 77  WS-CKP-INTERVAL          PIC 9(07) COMP VALUE 100000.
+002240 77  WS-START-TRIAL           PIC 9(07) COMP VALUE 1.
+002250 77  WS-CARD-NUM              PIC 9(05) COMP VALUE 1.
+002260 77  WS-SKIP-COUNT            PIC 9(05) COMP VALUE ZERO.
+002270 77  WS-STAY-WINS             PIC 9(07) COMP VALUE ZERO.
+002280 77  WS-SWITCH-WINS           PIC 9(07) COMP VALUE ZERO.
+002290 77  WS-STAY-PCT              PIC ZZ9.99     VALUE ZERO.
+002300 77  WS-SWITCH-PCT            PIC ZZ9.99     VALUE ZERO.
+002310*
+002320* ---------------------------------------------------------------
+002330* SEEDED-RANDOM WORKING FIELDS
+002340* ---------------------------------------------------------------
+002350 77  WS-SEED                  PIC 9(09) COMP VALUE ZERO.
+002360 77  WS-RANDOM-NUM            USAGE COMP-2    VALUE ZERO.
+002370*
+002380* ---------------------------------------------------------------
+002390* LEADERBOARD WORKING FIELDS
+002400* ---------------------------------------------------------------
+002410 77  WS-LDR-STATUS             PIC X(02)      VALUE SPACES.
+002420 77  WS-TIMES-SWITCHED         PIC 9(07) COMP VALUE ZERO.
+002430 77  WS-TIMES-WON              PIC 9(07) COMP VALUE ZERO.
+002440*
+002450* ---------------------------------------------------------------
+002460* N-DOOR REVEAL WORKING FIELDS
+002470* ---------------------------------------------------------------
+002480 77  WS-DOOR-IDX              PIC 9(01) COMP VALUE ZERO.
+002490 77  WS-CANDIDATE-DOOR        PIC 9(01) COMP VALUE ZERO.
+002500 77  WS-DOORS-TO-OPEN         PIC 9(01) COMP VALUE ZERO.
+002510 77  WS-OPENED-COUNT          PIC 9(01) COMP VALUE ZERO.
+002520 77  WS-OPEN-TABLE-IDX        PIC 9(01) COMP VALUE ZERO.
+002530 77  WS-DOOR-OPEN-SW          PIC X(01)      VALUE 'N'.
+002540     88  DOOR-OPENED                         VALUE 'Y'.
+002550     88  DOOR-NOT-OPENED                     VALUE 'N'.
+002560 77  WS-OFFERED-DOOR          PIC 9(01)      VALUE ZERO.
+002570 77  WS-DOOR-DISPLAY          PIC 9(01)      VALUE ZERO.
+002580 77  WS-SWITCH-ANSWER         PIC X(01)      VALUE 'Y'.
+002590 01  DOOR-STATUS-TABLE.
+002600     02  DOOR-STATUS         PIC X(01) OCCURS 9 TIMES.
+002610*
+002620* ---------------------------------------------------------------
+002630* DOOR-CHOICE AND CLOCK-TIME WORKING FIELDS, SHARED WITH MONTYRPT
+002640* ---------------------------------------------------------------
+002650 COPY MHCOMMON.
+002660*
+002670 01  CURRENTDATE.
+002680     02  CURRENTYEAR         PIC 9(04).
+002690     02  CURRENTMONTH        PIC 9(02).
+002700     02  CURRENTDAY          PIC 9(02).
+002710*
+002720 01  DAYOFYEAR.
+002730     02  FILLER              PIC 9(04).
+002740     02  YEARDAY             PIC 9(03).
+002750*
+002760 PROCEDURE DIVISION.
+002770*
+002780* ---------------------------------------------------------------
+002790* 0000-MAINLINE
+002800* ---------------------------------------------------------------
+002810 0000-MAINLINE.
+002820     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+002830     IF WS-COMMAND-LINE = 'ROSTER'
+002840         SET ROSTER-RUN TO TRUE
+002850     ELSE
+002860         SET SINGLE-RUN TO TRUE
+002870     END-IF.
+002880     IF ROSTER-RUN
+002890         PERFORM 0100-ROSTER-MAINLINE THRU 0100-EXIT
+002900     ELSE
+002910         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002920         PERFORM 2050-PLAY-AND-CHECKPOINT THRU 2050-EXIT
+002930             VARYING WS-TRIAL-NUM FROM WS-START-TRIAL BY 1
+002940             UNTIL WS-TRIAL-NUM > WS-TRIAL-COUNT
+002950         PERFORM 2710-CLEAR-CHECKPOINT THRU 2710-EXIT
+002960         PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT
+002970         PERFORM 9000-TERMINATE THRU 9000-EXIT
+002980     END-IF.
+002990     STOP RUN.
+003000*
+003010* ---------------------------------------------------------------
+003020* 0100-ROSTER-MAINLINE - DRIVE ONE BATCH RUN PER CARD IN THE
+003030* SYSIN ROSTER, FOR AN UNATTENDED CLASSROOM-SIZED JOB
+003040* ---------------------------------------------------------------
+003050 0100-ROSTER-MAINLINE.
+003060     SET BATCH-MODE TO TRUE.
+003070     DISPLAY 'MH: ROSTER RUN STARTING.'.
+003080     ACCEPT CURRENTTIME FROM TIME.
+003090     COMPUTE WS-SEED = (CURRENTHOUR * 100000)
+003100         + (CURRENTMINUTE * 1000) + (CURRENTTENS * 100)
+003110         + (CURRENTONES * 10) + 1.
+003120     COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM(WS-SEED).
+003130     ACCEPT CURRENTDATE FROM DATE.
+003140     ACCEPT DAYOFYEAR FROM DAY.
+003150     PERFORM 0120-OPEN-MONTYLOG THRU 0120-EXIT.
+003160     PERFORM 0130-CHECK-ROSTER-RESTART THRU 0130-EXIT.
+003170     OPEN INPUT ROSTER-FILE.
+003180     SET ROSTER-NOT-EOF TO TRUE.
+003190     COMPUTE WS-SKIP-COUNT = WS-CARD-NUM - 1.
+003200     PERFORM 0135-SKIP-ROSTER-CARD THRU 0135-EXIT
+003210         WS-SKIP-COUNT TIMES.
+003220     READ ROSTER-FILE
+003230         AT END
+003240             SET ROSTER-EOF TO TRUE
+003250     END-READ.
+003260     PERFORM 0110-ROSTER-ONE-PLAYER THRU 0110-EXIT
+003270         UNTIL ROSTER-EOF.
+003280     PERFORM 2710-CLEAR-CHECKPOINT THRU 2710-EXIT.
+003290     CLOSE ROSTER-FILE.
+003300     CLOSE MONTYLOG-FILE.
+003310 0100-EXIT.
+003320     EXIT.
+003330*
+003340* ---------------------------------------------------------------
+003350* 0120-OPEN-MONTYLOG - OPEN THE SESSION LOG FOR APPEND,
+003360* CREATING IT FIRST IF THIS IS THE FIRST RUN ON A FRESH SYSTEM
+003370* ---------------------------------------------------------------
+003380 0120-OPEN-MONTYLOG.
+003390     OPEN EXTEND MONTYLOG-FILE.
+003400     IF WS-LOG-STATUS = '35'
+003410         OPEN OUTPUT MONTYLOG-FILE
+003420         CLOSE MONTYLOG-FILE
+003430         OPEN EXTEND MONTYLOG-FILE
+003440     END-IF.
+003450 0120-EXIT.
+003460     EXIT.
+003470*
+003480* ---------------------------------------------------------------
+003490* 0130-CHECK-ROSTER-RESTART - IF A CHECKPOINT SAYS AN EARLIER
+003500* RUN OF THIS SAME ROSTER GOT PAST ONE OR MORE CARDS BEFORE
+003510* ABENDING, RESUME AT THE CARD IT DID NOT FINISH INSTEAD OF
+003520* REPLAYING EVERY CARD FROM THE TOP OF SYSIN
+003530* ---------------------------------------------------------------
+003540 0130-CHECK-ROSTER-RESTART.
+003550     MOVE 1 TO WS-CARD-NUM.
+003560     OPEN INPUT CHECKPOINT-FILE.
+003570     IF WS-CKP-STATUS = '00'
+003580         READ CHECKPOINT-FILE
+003590             AT END
+003600                 CONTINUE
+003610             NOT AT END
+003620                 IF CKP-CARD-NUM > ZERO
+003630                     MOVE CKP-CARD-NUM TO WS-CARD-NUM
+003640                     DISPLAY 'MH: RESUMING ROSTER AT CARD '
+003650                         WS-CARD-NUM '.'
+003660                 END-IF
+003670         END-READ
+003680         CLOSE CHECKPOINT-FILE
+003690     END-IF.
+003700 0130-EXIT.
+003710     EXIT.
+003720*
+003730 0135-SKIP-ROSTER-CARD.
+003740     READ ROSTER-FILE
+003750         AT END
+003760             SET ROSTER-EOF TO TRUE
+003770     END-READ.
+003780 0135-EXIT.
+003790     EXIT.
+003800*
+003810 0110-ROSTER-ONE-PLAYER.
+003820     MOVE ROSTER-PLAYER-ID TO PLAYER-ID.
+003830     MOVE ROSTER-DOOR-COUNT TO DOOR-COUNT.
+003840     IF DOOR-COUNT < 3 OR DOOR-COUNT > 9
+003850         MOVE 3 TO DOOR-COUNT
+003860     END-IF.
+003870     MOVE ROSTER-TRIAL-COUNT TO WS-TRIAL-COUNT.
+003880     IF WS-TRIAL-COUNT = ZERO
+003890         MOVE 1 TO WS-TRIAL-COUNT
+003900     END-IF.
+003910     DISPLAY 'MH: NOW PLAYING FOR ' PLAYER-ID.
+003920     MOVE ZERO TO WS-STAY-WINS.
+003930     MOVE ZERO TO WS-SWITCH-WINS.
+003940     MOVE ZERO TO WS-TIMES-SWITCHED.
+003950     MOVE ZERO TO WS-TIMES-WON.
+003960     PERFORM 1020-CHECK-RESTART THRU 1020-EXIT.
+003970     PERFORM 2050-PLAY-AND-CHECKPOINT THRU 2050-EXIT
+003980         VARYING WS-TRIAL-NUM FROM WS-START-TRIAL BY 1
+003990         UNTIL WS-TRIAL-NUM > WS-TRIAL-COUNT.
+004000     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+004010     PERFORM 9100-UPDATE-LEADERBOARD THRU 9100-EXIT.
+004020     PERFORM 0115-ADVANCE-ROSTER-CARD THRU 0115-EXIT.
+004030     READ ROSTER-FILE
+004040         AT END
+004050             SET ROSTER-EOF TO TRUE
+004060     END-READ.
+004070 0110-EXIT.
+004080     EXIT.
+004090*
+004100* ---------------------------------------------------------------
+004110* 0115-ADVANCE-ROSTER-CARD - THIS CARD IS DONE. REWRITE THE
+004120* CHECKPOINT TO SAY SO, SO A RESTART PICKS UP AT THE NEXT CARD
+004130* RATHER THAN REPLAYING THIS ONE
+004140* ---------------------------------------------------------------
+004150 0115-ADVANCE-ROSTER-CARD.
+004160     ADD 1 TO WS-CARD-NUM.
+004170     MOVE WS-CARD-NUM TO CKP-CARD-NUM.
+004180     MOVE SPACES       TO CKP-PLAYER-ID.
+004190     MOVE ZERO         TO CKP-DOOR-COUNT.
+004200     MOVE ZERO         TO CKP-TRIAL-COUNT.
+004210     MOVE ZERO         TO CKP-TRIAL-NUM.
+004220     MOVE ZERO         TO CKP-STAY-WINS.
+004230     MOVE ZERO         TO CKP-SWITCH-WINS.
+004240     MOVE ZERO         TO CKP-TIMES-SWITCHED.
+004250     MOVE ZERO         TO CKP-TIMES-WON.
+004260     OPEN OUTPUT CHECKPOINT-FILE.
+004270     WRITE CHECKPOINT-RECORD.
+004280     CLOSE CHECKPOINT-FILE.
+004290 0115-EXIT.
+004300     EXIT.
+004310*
+004320* ---------------------------------------------------------------
+004330* 1000-INITIALIZE - GREET THE PLAYER AND GET THE TRIAL COUNT
+004340* ---------------------------------------------------------------
+004350 1000-INITIALIZE.
+004360     DISPLAY 'MH: WELCOME TO LETS MAKE A DEAL'.
+004370     DISPLAY 'MH: WHAT IS YOUR PLAYER ID?'.
+004380     ACCEPT PLAYER-ID FROM CONSOLE.
+004390     PERFORM 1010-GET-DOOR-COUNT THRU 1010-EXIT.
+004400     DISPLAY 'MH: THERE ARE ' DOOR-COUNT ' DOORS. ONLY ONE WITH'
+004410         ' THE KEY'.
+004420     DISPLAY 'MH: HOW MANY TRIALS (1 FOR A SINGLE GAME)?'.
+004430     ACCEPT WS-TRIAL-COUNT FROM CONSOLE.
+004440     IF WS-TRIAL-COUNT = ZERO
+004450         MOVE 1 TO WS-TRIAL-COUNT
+004460     END-IF.
+004470     IF WS-TRIAL-COUNT = 1
+004480         SET INTERACTIVE-MODE TO TRUE
+004490     ELSE
+004500         SET BATCH-MODE TO TRUE
+004510     END-IF.
+004520     DISPLAY 'MH: ENTER A SEED FOR A REPEAT DEMO (0 = RANDOM)?'.
+004530     ACCEPT WS-SEED FROM CONSOLE.
+004540     IF WS-SEED = ZERO
+004550         ACCEPT CURRENTTIME FROM TIME
+004560         COMPUTE WS-SEED = (CURRENTHOUR * 100000)
+004570             + (CURRENTMINUTE * 1000) + (CURRENTTENS * 100)
+004580             + (CURRENTONES * 10) + 1
+004590     END-IF.
+004600     COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM(WS-SEED).
+004610     ACCEPT CURRENTDATE FROM DATE.
+004620     ACCEPT DAYOFYEAR FROM DAY.
+004630     PERFORM 0120-OPEN-MONTYLOG THRU 0120-EXIT.
+004640     PERFORM 1020-CHECK-RESTART THRU 1020-EXIT.
+004650 1000-EXIT.
+004660     EXIT.
+004670*
+004680 1010-GET-DOOR-COUNT.
+004690     DISPLAY 'MH: HOW MANY DOORS (3 TO 9)?'.
+004700     ACCEPT DOOR-COUNT FROM CONSOLE.
+004710     IF DOOR-COUNT < 3 OR DOOR-COUNT > 9
+004720         DISPLAY 'MH: PLEASE ENTER A NUMBER FROM 3 TO 9.'
+004730         GO TO 1010-GET-DOOR-COUNT
+004740     END-IF.
+004750 1010-EXIT.
+004760     EXIT.
+004770*
+004780* ---------------------------------------------------------------
+004790* 1020-CHECK-RESTART - IF A CHECKPOINT FROM AN ABENDED RUN OF
+004800* THIS SAME PLAYER/DOOR-COUNT/TRIAL-COUNT COMBINATION EXISTS,
+004810* PICK UP THE TALLIES AND TRIAL NUMBER WHERE IT LEFT OFF
+004820* ---------------------------------------------------------------
+004830 1020-CHECK-RESTART.
+004840     MOVE 1 TO WS-START-TRIAL.
+004850     OPEN INPUT CHECKPOINT-FILE.
+004860     IF WS-CKP-STATUS = '00'
+004870         READ CHECKPOINT-FILE
+004880             AT END
+004890                 CONTINUE
+004900             NOT AT END
+004910                 IF CKP-CARD-NUM = WS-CARD-NUM
+004920                     AND CKP-PLAYER-ID = PLAYER-ID
+004930                     AND CKP-DOOR-COUNT = DOOR-COUNT
+004940                     AND CKP-TRIAL-COUNT = WS-TRIAL-COUNT
+004950                     AND CKP-TRIAL-NUM < WS-TRIAL-COUNT
+004960                     COMPUTE WS-START-TRIAL = CKP-TRIAL-NUM + 1
+004970                     MOVE CKP-STAY-WINS      TO WS-STAY-WINS
+004980                     MOVE CKP-SWITCH-WINS    TO WS-SWITCH-WINS
+004990                     MOVE CKP-TIMES-SWITCHED TO WS-TIMES-SWITCHED
+005000                     MOVE CKP-TIMES-WON      TO WS-TIMES-WON
+005010                     DISPLAY 'MH: RESUMING FROM CHECKPOINT AT '
+005020                         'TRIAL ' CKP-TRIAL-NUM '.'
+005030                 END-IF
+005040         END-READ
+005050         CLOSE CHECKPOINT-FILE
+005060     END-IF.
+005070 1020-EXIT.
+005080     EXIT.
+005090*
+005100* ---------------------------------------------------------------
+005110* 2000-PLAY-TRIAL - ONE COMPLETE DOOR-PICK/REVEAL/SWITCH CYCLE
+005120* ---------------------------------------------------------------
+005130 2000-PLAY-TRIAL.
+005140     ACCEPT CURRENTTIME FROM TIME.
+005150     PERFORM 2100-PICK-GOOD-DOOR  THRU 2100-EXIT.
+005160     PERFORM 2200-PICK-FIRST-CHOICE THRU 2200-EXIT.
+005170     PERFORM 2300-OPEN-LOSING-DOOR  THRU 2300-EXIT.
+005180     PERFORM 2400-DECIDE-SWITCH     THRU 2400-EXIT.
+005190     PERFORM 2500-SCORE-TRIAL       THRU 2500-EXIT.
+005200     PERFORM 2600-LOG-TRIAL         THRU 2600-EXIT.
+005210 2000-EXIT.
+005220     EXIT.
+005230*
+005240* ---------------------------------------------------------------
+005250* 2050-PLAY-AND-CHECKPOINT - PLAY ONE TRIAL AND, EVERY
+005260* WS-CKP-INTERVAL TRIALS, SAVE A RESTART CHECKPOINT SO A LONG
+005270* BATCH RUN DOES NOT LOSE THE WHOLE BATCH WINDOW ON AN ABEND
+005280* ---------------------------------------------------------------
+005290 2050-PLAY-AND-CHECKPOINT.
+005300     PERFORM 2000-PLAY-TRIAL THRU 2000-EXIT.
+005310     IF FUNCTION MOD(WS-TRIAL-NUM, WS-CKP-INTERVAL) = ZERO
+005320         PERFORM 2700-SAVE-CHECKPOINT THRU 2700-EXIT
+005330     END-IF.
+005340 2050-EXIT.
+005350     EXIT.
+005360*
+005370 2100-PICK-GOOD-DOOR.
+005380     COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM.
+005390     COMPUTE GOODDOOR =
+005400         FUNCTION MOD(FUNCTION INTEGER(WS-RANDOM-NUM * 1000),
+005410         DOOR-COUNT) + 1.
+005420 2100-EXIT.
+005430     EXIT.
+005440*
+005450 2200-PICK-FIRST-CHOICE.
+005460     IF INTERACTIVE-MODE
+005470         DISPLAY 'MH: YOU MAY ONLY OPEN ONE DOOR. WHICH DOOR?'
+005480         PERFORM 2210-GET-FIRST-CHOICE THRU 2210-EXIT
+005490     ELSE
+005500         COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM
+005510         COMPUTE FIRSTCHOICE =
+005520             FUNCTION MOD(FUNCTION INTEGER(WS-RANDOM-NUM * 1000),
+005530             DOOR-COUNT) + 1
+005540     END-IF.
+005550     IF INTERACTIVE-MODE
+005560         DISPLAY 'PLAYER: I PICK DOOR ' FIRSTCHOICE '.'
+005570         IF FIRSTCHOICE = GOODDOOR
+005580             DISPLAY 'MH: THAT IS AN INTERESTING CHOICE OF DOOR.'
+005590         END-IF
+005600     END-IF.
+005610 2200-EXIT.
+005620     EXIT.
+005630*
+005640 2210-GET-FIRST-CHOICE.
+005650     DISPLAY 'PLAYER: ENTER THE DOOR NUMBER YOU CHOOSE.'.
+005660     ACCEPT FIRSTCHOICE FROM CONSOLE.
+005670     IF FIRSTCHOICE < 1 OR FIRSTCHOICE > DOOR-COUNT
+005680         DISPLAY 'MH: PLEASE PICK A DOOR FROM 1 TO ' DOOR-COUNT
+005690             '.'
+005700         GO TO 2210-GET-FIRST-CHOICE
+005710     END-IF.
+005720 2210-EXIT.
+005730     EXIT.
+005740*
+005750* ---------------------------------------------------------------
+005760* 2300-OPEN-LOSING-DOOR - HOST OPENS DOOR-COUNT MINUS 2 LOSING
+005770* DOORS AT RANDOM, LEAVING FIRSTCHOICE AND ONE OTHER CLOSED DOOR
+005780* ---------------------------------------------------------------
+005790 2300-OPEN-LOSING-DOOR.
+005800     PERFORM 2310-RESET-DOOR-STATUS THRU 2310-EXIT
+005810         VARYING WS-DOOR-IDX FROM 1 BY 1
+005820         UNTIL WS-DOOR-IDX > DOOR-COUNT.
+005830     PERFORM 2315-RESET-OPENDOOR THRU 2315-EXIT
+005840         VARYING WS-DOOR-IDX FROM 1 BY 1
+005850         UNTIL WS-DOOR-IDX > 7.
+005860     COMPUTE WS-DOORS-TO-OPEN = DOOR-COUNT - 2.
+005870     MOVE ZERO TO WS-OPENED-COUNT.
+005880     MOVE ZERO TO WS-OPEN-TABLE-IDX.
+005890     PERFORM 2320-OPEN-ONE-DOOR THRU 2320-EXIT
+005900         WS-DOORS-TO-OPEN TIMES.
+005910     IF INTERACTIVE-MODE
+005920         DISPLAY 'MH: LET ME GIVE YOU A HINT.'
+005930     END-IF.
+005940     PERFORM 2340-DISPLAY-OPEN-DOOR THRU 2340-EXIT
+005950         VARYING WS-DOOR-IDX FROM 1 BY 1
+005960         UNTIL WS-DOOR-IDX > DOOR-COUNT.
+005970     MOVE WS-OPEN-TABLE-IDX TO OPENED-DOOR-COUNT.
+005980     IF INTERACTIVE-MODE
+005990         DISPLAY 'A GOAT RUSHES OUT WITH NO KEY.'
+006000     END-IF.
+006010     PERFORM 2330-FIND-CHANGE-DOOR THRU 2330-EXIT
+006020         VARYING WS-DOOR-IDX FROM 1 BY 1
+006030         UNTIL WS-DOOR-IDX > DOOR-COUNT.
+006040 2300-EXIT.
+006050     EXIT.
+006060*
+006070 2310-RESET-DOOR-STATUS.
+006080     MOVE 'C' TO DOOR-STATUS(WS-DOOR-IDX).
+006090 2310-EXIT.
+006100     EXIT.
+006110*
+006120 2315-RESET-OPENDOOR.
+006130     MOVE ZERO TO OPENDOOR(WS-DOOR-IDX).
+006140 2315-EXIT.
+006150     EXIT.
+006160*
+006170 2320-OPEN-ONE-DOOR.
+006180     SET DOOR-NOT-OPENED TO TRUE.
+006190     PERFORM 2321-TRY-OPEN-DOOR THRU 2321-EXIT
+006200         UNTIL DOOR-OPENED.
+006210 2320-EXIT.
+006220     EXIT.
+006230*
+006240 2321-TRY-OPEN-DOOR.
+006250     COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM.
+006260     COMPUTE WS-CANDIDATE-DOOR =
+006270         FUNCTION MOD(FUNCTION INTEGER(WS-RANDOM-NUM * 1000),
+006280         DOOR-COUNT) + 1.
+006290     IF WS-CANDIDATE-DOOR NOT = FIRSTCHOICE
+006300         AND DOOR-STATUS(WS-CANDIDATE-DOOR) = 'C'
+006310         AND (WS-CANDIDATE-DOOR NOT = GOODDOOR
+006320              OR FIRSTCHOICE = GOODDOOR)
+006330         MOVE 'O' TO DOOR-STATUS(WS-CANDIDATE-DOOR)
+006340         ADD 1 TO WS-OPENED-COUNT
+006350         SET DOOR-OPENED TO TRUE
+006360     END-IF.
+006370 2321-EXIT.
+006380     EXIT.
+006390*
+006400 2330-FIND-CHANGE-DOOR.
+006410     IF DOOR-STATUS(WS-DOOR-IDX) = 'C'
+006420         AND WS-DOOR-IDX NOT = FIRSTCHOICE
+006430         MOVE WS-DOOR-IDX TO CHANGEDOOR
+006440     END-IF.
+006450 2330-EXIT.
+006460     EXIT.
+006470*
+006480 2340-DISPLAY-OPEN-DOOR.
+006490     IF DOOR-STATUS(WS-DOOR-IDX) = 'O'
+006500         IF INTERACTIVE-MODE
+006510             MOVE WS-DOOR-IDX TO WS-DOOR-DISPLAY
+006520             DISPLAY 'MONTY HALL OPENS DOOR ' WS-DOOR-DISPLAY
+006530         END-IF
+006540         ADD 1 TO WS-OPEN-TABLE-IDX
+006550         MOVE WS-DOOR-IDX TO OPENDOOR(WS-OPEN-TABLE-IDX)
+006560     END-IF.
+006570 2340-EXIT.
+006580     EXIT.
+006590*
+006600 2400-DECIDE-SWITCH.
+006610     MOVE CHANGEDOOR TO WS-OFFERED-DOOR.
+006620     IF INTERACTIVE-MODE
+006630         PERFORM 2410-ASK-SWITCH THRU 2410-EXIT
+006640         IF WS-SWITCH-ANSWER = 'N'
+006650             MOVE FIRSTCHOICE TO CHANGEDOOR
+006660             DISPLAY 'PLAYER: NO, I WILL STAY WITH DOOR '
+006670                 FIRSTCHOICE '.'
+006680         ELSE
+006690             DISPLAY 'PLAYER: YES! MY LOGIC MINOR IN COLLEGE HAS'
+006700                 ' A USE!'
+006710             DISPLAY 'PLAYER: I WILL CHOOSE DOOR ' CHANGEDOOR
+006720                 ' INSTEAD!'
+006730         END-IF
+006740     END-IF.
+006750 2400-EXIT.
+006760     EXIT.
+006770*
+006780 2410-ASK-SWITCH.
+006790     DISPLAY 'MH: WOULD YOU LIKE TO CHANGE YOUR DOOR CHOICE TO'
+006800         ' DOOR ' WS-OFFERED-DOOR ' (Y/N)?'.
+006810     ACCEPT WS-SWITCH-ANSWER FROM CONSOLE.
+006820     IF WS-SWITCH-ANSWER NOT = 'Y' AND WS-SWITCH-ANSWER NOT = 'N'
+006830         DISPLAY 'MH: PLEASE ANSWER Y OR N.'
+006840         GO TO 2410-ASK-SWITCH
+006850     END-IF.
+006860 2410-EXIT.
+006870     EXIT.
+006880*
+006890 2500-SCORE-TRIAL.
+006900     IF FIRSTCHOICE = GOODDOOR
+006910         ADD 1 TO WS-STAY-WINS
+006920     END-IF.
+006930     IF CHANGEDOOR NOT = FIRSTCHOICE
+006940         ADD 1 TO WS-TIMES-SWITCHED
+006950     END-IF.
+006960     IF CHANGEDOOR = GOODDOOR
+006970         ADD 1 TO WS-SWITCH-WINS
+006980         ADD 1 TO WS-TIMES-WON
+006990         IF INTERACTIVE-MODE
+007000             DISPLAY 'MH: CONGRATULATIONS! YOU FOUND A KEY.'
+007010         END-IF
+007020     ELSE
+007030         IF INTERACTIVE-MODE
+007040             DISPLAY 'MH: THIS IS THE INCORRECT DOOR.'
+007050             DISPLAY 'THE GOAT EATS YOUR PUNCH CARDS. START OVER.'
+007060         END-IF
+007070     END-IF.
+007080 2500-EXIT.
+007090     EXIT.
+007100*
+007110* ---------------------------------------------------------------
+007120* 2600-LOG-TRIAL - APPEND ONE MONTYLOG RECORD FOR THIS GAME
+007130* ---------------------------------------------------------------
+007140 2600-LOG-TRIAL.
+007150     MOVE PLAYER-ID     TO LOG-PLAYER-ID.
+007160     MOVE CURRENTYEAR   TO LOG-YEAR.
+007170     MOVE CURRENTMONTH  TO LOG-MONTH.
+007180     MOVE CURRENTDAY    TO LOG-DAY.
+007190     MOVE CURRENTHOUR   TO LOG-HOUR.
+007200     MOVE CURRENTMINUTE TO LOG-MINUTE.
+007210     COMPUTE LOG-SECOND = (CURRENTTENS * 10) + CURRENTONES.
+007220     MOVE DOOR-COUNT    TO LOG-DOOR-COUNT.
+007230     MOVE GOODDOOR      TO LOG-GOODDOOR.
+007240     MOVE FIRSTCHOICE   TO LOG-FIRSTCHOICE.
+007250     MOVE OPENED-DOOR-COUNT TO LOG-OPENED-DOOR-COUNT.
+007260     PERFORM 2610-LOG-OPENDOOR THRU 2610-EXIT
+007270         VARYING WS-DOOR-IDX FROM 1 BY 1
+007280         UNTIL WS-DOOR-IDX > 7.
+007290     MOVE CHANGEDOOR    TO LOG-CHANGEDOOR.
+007300     IF FIRSTCHOICE = GOODDOOR
+007310         MOVE 'W' TO LOG-STAY-RESULT
+007320     ELSE
+007330         MOVE 'L' TO LOG-STAY-RESULT
+007340     END-IF.
+007350     IF CHANGEDOOR = GOODDOOR
+007360         MOVE 'W' TO LOG-SWITCH-RESULT
+007370     ELSE
+007380         MOVE 'L' TO LOG-SWITCH-RESULT
+007390     END-IF.
+007400     WRITE MONTYLOG-RECORD.
+007410 2600-EXIT.
+007420     EXIT.
+007430*
+007440 2610-LOG-OPENDOOR.
+007450     MOVE OPENDOOR(WS-DOOR-IDX) TO LOG-OPENDOOR(WS-DOOR-IDX).
+007460 2610-EXIT.
+007470     EXIT.
+007480*
+007490* ---------------------------------------------------------------
+007500* 2700-SAVE-CHECKPOINT - WRITE THE RESTART CHECKPOINT RECORD
+007510* ---------------------------------------------------------------
+007520 2700-SAVE-CHECKPOINT.
+007530     MOVE WS-CARD-NUM        TO CKP-CARD-NUM.
+007540     MOVE PLAYER-ID         TO CKP-PLAYER-ID.
+007550     MOVE DOOR-COUNT         TO CKP-DOOR-COUNT.
+007560     MOVE WS-TRIAL-COUNT     TO CKP-TRIAL-COUNT.
+007570     MOVE WS-TRIAL-NUM       TO CKP-TRIAL-NUM.
+007580     MOVE WS-STAY-WINS       TO CKP-STAY-WINS.
+007590     MOVE WS-SWITCH-WINS     TO CKP-SWITCH-WINS.
+007600     MOVE WS-TIMES-SWITCHED  TO CKP-TIMES-SWITCHED.
+007610     MOVE WS-TIMES-WON       TO CKP-TIMES-WON.
+007620     OPEN OUTPUT CHECKPOINT-FILE.
+007630     WRITE CHECKPOINT-RECORD.
+007640     CLOSE CHECKPOINT-FILE.
+007650     MOVE WS-TRIAL-NUM TO WS-TRIAL-DISPLAY.
+007660     DISPLAY 'MH: CHECKPOINT SAVED AT TRIAL '
+007670         WS-TRIAL-DISPLAY '.'.
+007680 2700-EXIT.
+007690     EXIT.
+007700*
+007710* ---------------------------------------------------------------
+007720* 2710-CLEAR-CHECKPOINT - A RUN THAT REACHES THE END OF ITS
+007730* TRIAL LOOP NORMALLY IS NOT AN ABENDED RUN TO RESUME LATER, SO
+007740* ITS CHECKPOINT RECORD (IF ANY) IS TRUNCATED AWAY HERE
+007750* ---------------------------------------------------------------
+007760 2710-CLEAR-CHECKPOINT.
+007770     OPEN OUTPUT CHECKPOINT-FILE.
+007780     CLOSE CHECKPOINT-FILE.
+007790 2710-EXIT.
+007800     EXIT.
+007810*
+007820* ---------------------------------------------------------------
+007830* 8000-PRINT-SUMMARY - BATCH WIN-RATE SUMMARY (SKIPPED WHEN THE
+007840* OPERATOR ASKED FOR A SINGLE GAME)
+007850* ---------------------------------------------------------------
+007860 8000-PRINT-SUMMARY.
+007870     IF WS-TRIAL-COUNT > 1
+007880         COMPUTE WS-STAY-PCT
+007890             = (WS-STAY-WINS / WS-TRIAL-COUNT) * 100
+007900         COMPUTE WS-SWITCH-PCT
+007910             = (WS-SWITCH-WINS / WS-TRIAL-COUNT) * 100
+007920         DISPLAY '===== MONTY HALL BATCH SUMMARY ====='
+007930         DISPLAY 'TRIALS RUN     : ' WS-TRIAL-COUNT
+007940         DISPLAY 'STAY WIN PCT   : ' WS-STAY-PCT
+007950         DISPLAY 'SWITCH WIN PCT : ' WS-SWITCH-PCT
+007960     END-IF.
+007970 8000-EXIT.
+007980     EXIT.
+007990*
+008000* ---------------------------------------------------------------
+008010* 9000-TERMINATE - CLOSE DOWN ALL OPEN FILES. THE LEADERBOARD
+008020* ONLY PICKS UP AN ACTUAL INTERACTIVE GAME, NOT A STATISTICAL
+008030* BATCH RUN, SO IT IS UPDATED HERE ONLY WHEN THIS WAS ONE
+008040* ---------------------------------------------------------------
+008050 9000-TERMINATE.
+008060     CLOSE MONTYLOG-FILE.
+008070     IF INTERACTIVE-MODE
+008080         PERFORM 9100-UPDATE-LEADERBOARD THRU 9100-EXIT
+008090     END-IF.
+008100 9000-EXIT.
+008110     EXIT.
+008120*
+008130* ---------------------------------------------------------------
+008140* 9100-UPDATE-LEADERBOARD - ROLL THIS RUN INTO THE PLAYER'S
+008150* CROSS-SESSION LEADERBOARD ENTRY, CREATING ONE IF NEEDED
+008160* ---------------------------------------------------------------
+008170 9100-UPDATE-LEADERBOARD.
+008180     OPEN I-O LEADERBOARD-FILE.
+008190     IF WS-LDR-STATUS = '35'
+008200         OPEN OUTPUT LEADERBOARD-FILE
+008210         CLOSE LEADERBOARD-FILE
+008220         OPEN I-O LEADERBOARD-FILE
+008230     END-IF.
+008240     MOVE PLAYER-ID TO LDR-PLAYER-ID.
+008250     READ LEADERBOARD-FILE
+008260         INVALID KEY
+008270             INITIALIZE LEADERBOARD-RECORD
+008280             MOVE PLAYER-ID TO LDR-PLAYER-ID
+008290     END-READ.
+008300     ADD WS-TRIAL-COUNT    TO LDR-GAMES-PLAYED.
+008310     ADD WS-TIMES-SWITCHED TO LDR-TIMES-SWITCHED.
+008320     ADD WS-TIMES-WON      TO LDR-TIMES-WON.
+008330     IF WS-LDR-STATUS = '23' OR WS-LDR-STATUS = '10'
+008340         WRITE LEADERBOARD-RECORD
+008350     ELSE
+008360         REWRITE LEADERBOARD-RECORD
+008370     END-IF.
+008380     CLOSE LEADERBOARD-FILE.
+008390 9100-EXIT.
+008400     EXIT.
