@@ -0,0 +1,178 @@
+001000* ---------------------------------------------------------------
+001010* MONTYRPT  - MONTY HALL SESSION LOG REPORTING PROGRAM
+001020* ---------------------------------------------------------------
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID.    MONTYRPT.
+001050 AUTHOR.        R CHALFANT.
+001060 INSTALLATION.  HAYMARKET TRAINING LAB.
+001070 DATE-WRITTEN.  02/10/2026.
+001080 DATE-COMPILED.
+001090*
+001100* MODIFICATION HISTORY
+001110*   02/10/26  RC  ORIGINAL REPORT PROGRAM. READS MONTYLOG AND
+001120*                 PRINTS WIN RATE BY STRATEGY (STAYED VS
+001130*                 SWITCHED) AND BY HOUR-OF-DAY BUCKET, SHARING
+001140*                 THE DOORCHOICES/CURRENTTIME LAYOUTS IN
+001150*                 MHCOMMON WITH IDEONE.
+001160*   02/12/26  RC  FOLLOWS MHCOMMON'S OPENDOOR TABLE CHANGE.
+001170*
+001180 ENVIRONMENT DIVISION.
+001190 CONFIGURATION SECTION.
+001200 SOURCE-COMPUTER.   GNUCOBOL.
+001210 OBJECT-COMPUTER.   GNUCOBOL.
+001220*
+001230 INPUT-OUTPUT SECTION.
+001240 FILE-CONTROL.
+001250     SELECT MONTYLOG-FILE ASSIGN TO "MONTYLOG"
+001260         ORGANIZATION LINE SEQUENTIAL.
+001270*
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 FD  MONTYLOG-FILE.
+001310 COPY MONTYLOG.
+001320*
+001330 WORKING-STORAGE SECTION.
+001340*
+001350* ---------------------------------------------------------------
+001360* DOOR-CHOICE AND CLOCK-TIME WORKING FIELDS, SHARED WITH IDEONE
+001370* ---------------------------------------------------------------
+001380 COPY MHCOMMON.
+001390*
+001400* ---------------------------------------------------------------
+001410* READ CONTROL AND OVERALL TALLIES
+001420* ---------------------------------------------------------------
+001430 77  WS-LOG-EOF-SW             PIC X(01)      VALUE 'N'.
+001440     88  LOG-EOF                              VALUE 'Y'.
+001450     88  LOG-NOT-EOF                          VALUE 'N'.
+001460 77  WS-TOTAL-GAMES            PIC 9(07) COMP VALUE ZERO.
+001470 77  WS-TOTAL-DISPLAY          PIC 9(07)      VALUE ZERO.
+001480 77  WS-STAY-WINS              PIC 9(07) COMP VALUE ZERO.
+001490 77  WS-SWITCH-WINS            PIC 9(07) COMP VALUE ZERO.
+001500 77  WS-STAY-PCT               PIC ZZ9.99     VALUE ZERO.
+001510 77  WS-SWITCH-PCT             PIC ZZ9.99     VALUE ZERO.
+001520 77  WS-OD-IDX                 PIC 9(01) COMP VALUE ZERO.
+001530*
+001540* ---------------------------------------------------------------
+001550* WIN RATE BY HOUR-OF-DAY BUCKET (INDEX 1 = HOUR 00, ... 24 = 23)
+001560* ---------------------------------------------------------------
+001570 77  WS-HOUR-IDX               PIC 9(02) COMP VALUE ZERO.
+001580 77  WS-HOUR-DISPLAY            PIC 9(02)      VALUE ZERO.
+001590 77  WS-HOUR-GAMES-DISPLAY      PIC 9(07)      VALUE ZERO.
+001600 01  HOUR-TABLE.
+001610     02  HOUR-ENTRY          OCCURS 24 TIMES.
+001620         03  HOUR-GAMES          PIC 9(07) COMP VALUE ZERO.
+001630         03  HOUR-STAY-WINS      PIC 9(07) COMP VALUE ZERO.
+001640         03  HOUR-SWITCH-WINS    PIC 9(07) COMP VALUE ZERO.
+001650*
+001660 PROCEDURE DIVISION.
+001670*
+001680* ---------------------------------------------------------------
+001690* 0000-MAINLINE
+001700* ---------------------------------------------------------------
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001730     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT
+001740         UNTIL LOG-EOF.
+001750     PERFORM 8000-PRINT-REPORT THRU 8000-EXIT.
+001760     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001770     STOP RUN.
+001780*
+001790* ---------------------------------------------------------------
+001800* 1000-INITIALIZE
+001810* ---------------------------------------------------------------
+001820 1000-INITIALIZE.
+001830     DISPLAY 'MONTYRPT: MONTY HALL SESSION LOG REPORT'.
+001840     OPEN INPUT MONTYLOG-FILE.
+001850     SET LOG-NOT-EOF TO TRUE.
+001860 1000-EXIT.
+001870     EXIT.
+001880*
+001890* ---------------------------------------------------------------
+001900* 2000-READ-AND-TALLY - READ ONE LOG RECORD AND FOLD IT INTO
+001910* THE OVERALL AND HOUR-OF-DAY TALLIES
+001920* ---------------------------------------------------------------
+001930 2000-READ-AND-TALLY.
+001940     READ MONTYLOG-FILE
+001950         AT END
+001960             SET LOG-EOF TO TRUE
+001970         NOT AT END
+001980             PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+001990     END-READ.
+002000 2000-EXIT.
+002010     EXIT.
+002020*
+002030 2100-TALLY-RECORD.
+002040     MOVE LOG-PLAYER-ID  TO PLAYER-ID.
+002050     MOVE LOG-DOOR-COUNT TO DOOR-COUNT.
+002060     MOVE LOG-GOODDOOR   TO GOODDOOR.
+002070     MOVE LOG-FIRSTCHOICE TO FIRSTCHOICE.
+002080     MOVE LOG-OPENED-DOOR-COUNT TO OPENED-DOOR-COUNT.
+002090     PERFORM 2110-COPY-OPENDOOR THRU 2110-EXIT
+002100         VARYING WS-OD-IDX FROM 1 BY 1
+002110         UNTIL WS-OD-IDX > 7.
+002120     MOVE LOG-CHANGEDOOR TO CHANGEDOOR.
+002130     MOVE LOG-HOUR       TO CURRENTHOUR.
+002140     ADD 1 TO WS-TOTAL-GAMES.
+002150     COMPUTE WS-HOUR-IDX = CURRENTHOUR + 1.
+002160     ADD 1 TO HOUR-GAMES(WS-HOUR-IDX).
+002170     IF LOG-STAY-RESULT = 'W'
+002180         ADD 1 TO WS-STAY-WINS
+002190         ADD 1 TO HOUR-STAY-WINS(WS-HOUR-IDX)
+002200     END-IF.
+002210     IF LOG-SWITCH-RESULT = 'W'
+002220         ADD 1 TO WS-SWITCH-WINS
+002230         ADD 1 TO HOUR-SWITCH-WINS(WS-HOUR-IDX)
+002240     END-IF.
+002250 2100-EXIT.
+002260     EXIT.
+002270*
+002280 2110-COPY-OPENDOOR.
+002290     MOVE LOG-OPENDOOR(WS-OD-IDX) TO OPENDOOR(WS-OD-IDX).
+002300 2110-EXIT.
+002310     EXIT.
+002320*
+002330* ---------------------------------------------------------------
+002340* 8000-PRINT-REPORT - OVERALL AND HOUR-OF-DAY WIN RATE BREAKDOWN
+002350* ---------------------------------------------------------------
+002360 8000-PRINT-REPORT.
+002370     DISPLAY '===== MONTY HALL SESSION REPORT ====='.
+002380     MOVE WS-TOTAL-GAMES TO WS-TOTAL-DISPLAY.
+002390     DISPLAY 'TOTAL GAMES LOGGED : ' WS-TOTAL-DISPLAY.
+002400     IF WS-TOTAL-GAMES > ZERO
+002410         COMPUTE WS-STAY-PCT
+002420             = (WS-STAY-WINS / WS-TOTAL-GAMES) * 100
+002430         COMPUTE WS-SWITCH-PCT
+002440             = (WS-SWITCH-WINS / WS-TOTAL-GAMES) * 100
+002450         DISPLAY 'STAY WIN PCT       : ' WS-STAY-PCT
+002460         DISPLAY 'SWITCH WIN PCT     : ' WS-SWITCH-PCT
+002470     END-IF.
+002480     DISPLAY ' '.
+002490     DISPLAY 'WIN RATE BY HOUR OF DAY'.
+002500     DISPLAY 'HOUR  GAMES    STAY-WIN%  SWITCH-WIN%'.
+002510     PERFORM 8100-PRINT-HOUR-LINE THRU 8100-EXIT
+002520         VARYING WS-HOUR-IDX FROM 1 BY 1
+002530         UNTIL WS-HOUR-IDX > 24.
+002540 8000-EXIT.
+002550     EXIT.
+002560*
+002570 8100-PRINT-HOUR-LINE.
+002580     IF HOUR-GAMES(WS-HOUR-IDX) > ZERO
+002590         COMPUTE WS-HOUR-DISPLAY = WS-HOUR-IDX - 1
+002600         COMPUTE WS-STAY-PCT = (HOUR-STAY-WINS(WS-HOUR-IDX)
+002610             / HOUR-GAMES(WS-HOUR-IDX)) * 100
+002620         COMPUTE WS-SWITCH-PCT = (HOUR-SWITCH-WINS(WS-HOUR-IDX)
+002630             / HOUR-GAMES(WS-HOUR-IDX)) * 100
+002640         MOVE HOUR-GAMES(WS-HOUR-IDX) TO WS-HOUR-GAMES-DISPLAY
+002650         DISPLAY WS-HOUR-DISPLAY '    ' WS-HOUR-GAMES-DISPLAY
+002660             '     ' WS-STAY-PCT '     ' WS-SWITCH-PCT
+002670     END-IF.
+002680 8100-EXIT.
+002690     EXIT.
+002700*
+002710* ---------------------------------------------------------------
+002720* 9000-TERMINATE
+002730* ---------------------------------------------------------------
+002740 9000-TERMINATE.
+002750     CLOSE MONTYLOG-FILE.
+002760 9000-EXIT.
+002770     EXIT.
