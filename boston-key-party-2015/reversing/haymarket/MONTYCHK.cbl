@@ -0,0 +1,200 @@
+001000* ---------------------------------------------------------------
+001010* MONTYCHK  - MONTY HALL OUTCOME RECONCILIATION CHECK
+001020* ---------------------------------------------------------------
+001030 IDENTIFICATION DIVISION.
+001040 PROGRAM-ID.    MONTYCHK.
+001050 AUTHOR.        R CHALFANT.
+001060 INSTALLATION.  HAYMARKET TRAINING LAB.
+001070 DATE-WRITTEN.  02/11/2026.
+001080 DATE-COMPILED.
+001090*
+001100* MODIFICATION HISTORY
+001110*   02/11/26  RC  ORIGINAL RECONCILIATION CHECK. READS MONTYLOG
+001120*                 FOR AN OPERATOR-SUPPLIED DATE RANGE AND FLAGS
+001130*                 ANY DOOR-COUNT GROUP WHOSE EMPIRICAL STAY OR
+001140*                 SWITCH WIN RATE DRIFTS FROM THE THEORETICAL
+001150*                 1/DOOR-COUNT AND (DOOR-COUNT-1)/DOOR-COUNT RATES
+001160*                 BY MORE THAN AN OPERATOR-SUPPLIED TOLERANCE.
+001170*                 BROKEN OUT BY DOOR COUNT SINCE IDEONE NOW LETS
+001180*                 THE OPERATOR PICK A DOOR COUNT INSTEAD OF A
+001190*                 FIXED THREE, SO A SINGLE FIXED 1/3-2/3
+001200*                 COMPARISON NO LONGER APPLIES ACROSS THE WHOLE
+001210*                 LOG.
+001220*
+001230 ENVIRONMENT DIVISION.
+001240 CONFIGURATION SECTION.
+001250 SOURCE-COMPUTER.   GNUCOBOL.
+001260 OBJECT-COMPUTER.   GNUCOBOL.
+001270*
+001280 INPUT-OUTPUT SECTION.
+001290 FILE-CONTROL.
+001300     SELECT MONTYLOG-FILE ASSIGN TO "MONTYLOG"
+001310         ORGANIZATION LINE SEQUENTIAL.
+001320*
+001330 DATA DIVISION.
+001340 FILE SECTION.
+001350 FD  MONTYLOG-FILE.
+001360 COPY MONTYLOG.
+001370*
+001380 WORKING-STORAGE SECTION.
+001390*
+001400* ---------------------------------------------------------------
+001410* READ CONTROL AND OPERATOR-SUPPLIED RANGE/TOLERANCE
+001420* ---------------------------------------------------------------
+001430 77  WS-LOG-EOF-SW             PIC X(01)      VALUE 'N'.
+001440     88  LOG-EOF                              VALUE 'Y'.
+001450     88  LOG-NOT-EOF                          VALUE 'N'.
+001460 77  WS-FROM-DATE              PIC 9(08)      VALUE ZERO.
+001470 77  WS-TO-DATE                PIC 9(08)      VALUE ZERO.
+001480 77  WS-TOLERANCE              PIC 9(03)V9(02) VALUE ZERO.
+001490 77  WS-LOG-COMBINED-DATE      PIC 9(08) COMP VALUE ZERO.
+001500*
+001510* ---------------------------------------------------------------
+001520* PER-DOOR-COUNT TALLIES (INDEX 1-9 BY DOOR-COUNT VALUE, ONLY
+001530* 3 THROUGH 9 ARE EVER POPULATED)
+001540* ---------------------------------------------------------------
+001550 77  WS-DC-IDX                 PIC 9(01) COMP VALUE ZERO.
+001560 77  WS-DC-DISPLAY              PIC 9(01)      VALUE ZERO.
+001570 77  WS-DC-GAMES-DISPLAY        PIC 9(07)      VALUE ZERO.
+001580 01  DC-TABLE.
+001590     02  DC-ENTRY            OCCURS 9 TIMES.
+001600         03  DC-GAMES            PIC 9(07) COMP VALUE ZERO.
+001610         03  DC-STAY-WINS        PIC 9(07) COMP VALUE ZERO.
+001620         03  DC-SWITCH-WINS      PIC 9(07) COMP VALUE ZERO.
+001630*
+001640* ---------------------------------------------------------------
+001650* EMPIRICAL VS THEORETICAL WORKING FIELDS
+001660* ---------------------------------------------------------------
+001670 77  WS-EMP-STAY-PCT           PIC 999V99     VALUE ZERO.
+001680 77  WS-EMP-SWITCH-PCT         PIC 999V99     VALUE ZERO.
+001690 77  WS-THEO-STAY-PCT          PIC 999V99     VALUE ZERO.
+001700 77  WS-THEO-SWITCH-PCT        PIC 999V99     VALUE ZERO.
+001710 77  WS-STAY-DIFF              PIC S999V99    VALUE ZERO.
+001720 77  WS-SWITCH-DIFF            PIC S999V99    VALUE ZERO.
+001730 77  WS-EMP-STAY-DISPLAY       PIC ZZ9.99     VALUE ZERO.
+001740 77  WS-EMP-SWITCH-DISPLAY     PIC ZZ9.99     VALUE ZERO.
+001750 77  WS-THEO-STAY-DISPLAY      PIC ZZ9.99     VALUE ZERO.
+001760 77  WS-THEO-SWITCH-DISPLAY    PIC ZZ9.99     VALUE ZERO.
+001770*
+001780 PROCEDURE DIVISION.
+001790*
+001800* ---------------------------------------------------------------
+001810* 0000-MAINLINE
+001820* ---------------------------------------------------------------
+001830 0000-MAINLINE.
+001840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001850     PERFORM 2000-READ-AND-TALLY THRU 2000-EXIT
+001860         UNTIL LOG-EOF.
+001870     PERFORM 8000-CHECK-AND-REPORT THRU 8000-EXIT.
+001880     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001890     STOP RUN.
+001900*
+001910* ---------------------------------------------------------------
+001920* 1000-INITIALIZE - GET THE DATE RANGE AND TOLERANCE TO CHECK
+001930* ---------------------------------------------------------------
+001940 1000-INITIALIZE.
+001950     DISPLAY 'MONTYCHK: MONTY HALL OUTCOME RECONCILIATION CHECK'.
+001960     DISPLAY 'MH: FROM-DATE (YYYYMMDD, 0 FOR NO LOWER BOUND)?'.
+001970     ACCEPT WS-FROM-DATE FROM CONSOLE.
+001980     DISPLAY 'MH: TO-DATE (YYYYMMDD, 0 FOR NO UPPER BOUND)?'.
+001990     ACCEPT WS-TO-DATE FROM CONSOLE.
+002000     IF WS-TO-DATE = ZERO
+002010         MOVE 99999999 TO WS-TO-DATE
+002020     END-IF.
+002030     DISPLAY 'MH: TOLERANCE IN PERCENTAGE POINTS (0 = 5.00)?'.
+002040     ACCEPT WS-TOLERANCE FROM CONSOLE.
+002050     IF WS-TOLERANCE = ZERO
+002060         MOVE 5.00 TO WS-TOLERANCE
+002070     END-IF.
+002080     OPEN INPUT MONTYLOG-FILE.
+002090     SET LOG-NOT-EOF TO TRUE.
+002100 1000-EXIT.
+002110     EXIT.
+002120*
+002130* ---------------------------------------------------------------
+002140* 2000-READ-AND-TALLY - READ ONE LOG RECORD AND, IF ITS DATE
+002150* FALLS IN RANGE, FOLD IT INTO ITS DOOR-COUNT GROUP
+002160* ---------------------------------------------------------------
+002170 2000-READ-AND-TALLY.
+002180     READ MONTYLOG-FILE
+002190         AT END
+002200             SET LOG-EOF TO TRUE
+002210         NOT AT END
+002220             PERFORM 2100-TALLY-IF-IN-RANGE THRU 2100-EXIT
+002230     END-READ.
+002240 2000-EXIT.
+002250     EXIT.
+002260*
+002270 2100-TALLY-IF-IN-RANGE.
+002280     COMPUTE WS-LOG-COMBINED-DATE =
+002290         (LOG-YEAR * 10000) + (LOG-MONTH * 100) + LOG-DAY.
+002300     IF WS-LOG-COMBINED-DATE >= WS-FROM-DATE
+002310         AND WS-LOG-COMBINED-DATE <= WS-TO-DATE
+002320         MOVE LOG-DOOR-COUNT TO WS-DC-IDX
+002330         ADD 1 TO DC-GAMES(WS-DC-IDX)
+002340         IF LOG-STAY-RESULT = 'W'
+002350             ADD 1 TO DC-STAY-WINS(WS-DC-IDX)
+002360         END-IF
+002370         IF LOG-SWITCH-RESULT = 'W'
+002380             ADD 1 TO DC-SWITCH-WINS(WS-DC-IDX)
+002390         END-IF
+002400     END-IF.
+002410 2100-EXIT.
+002420     EXIT.
+002430*
+002440* ---------------------------------------------------------------
+002450* 8000-CHECK-AND-REPORT - COMPARE EACH POPULATED DOOR-COUNT
+002460* GROUP AGAINST ITS THEORETICAL WIN RATES AND FLAG DRIFT
+002470* ---------------------------------------------------------------
+002480 8000-CHECK-AND-REPORT.
+002490     DISPLAY '===== MONTY HALL RECONCILIATION CHECK ====='.
+002500     PERFORM 8100-CHECK-ONE-DOOR-COUNT THRU 8100-EXIT
+002510         VARYING WS-DC-IDX FROM 3 BY 1
+002520         UNTIL WS-DC-IDX > 9.
+002530 8000-EXIT.
+002540     EXIT.
+002550*
+002560 8100-CHECK-ONE-DOOR-COUNT.
+002570     IF DC-GAMES(WS-DC-IDX) > ZERO
+002580         COMPUTE WS-EMP-STAY-PCT =
+002590             (DC-STAY-WINS(WS-DC-IDX) / DC-GAMES(WS-DC-IDX))
+002600             * 100
+002610         COMPUTE WS-EMP-SWITCH-PCT =
+002620             (DC-SWITCH-WINS(WS-DC-IDX) / DC-GAMES(WS-DC-IDX))
+002630             * 100
+002640         COMPUTE WS-THEO-STAY-PCT = 100 / WS-DC-IDX
+002650         COMPUTE WS-THEO-SWITCH-PCT =
+002660             100 * (WS-DC-IDX - 1) / WS-DC-IDX
+002670         COMPUTE WS-STAY-DIFF =
+002680             WS-EMP-STAY-PCT - WS-THEO-STAY-PCT
+002690         COMPUTE WS-SWITCH-DIFF =
+002700             WS-EMP-SWITCH-PCT - WS-THEO-SWITCH-PCT
+002710         MOVE WS-DC-IDX            TO WS-DC-DISPLAY
+002720         MOVE DC-GAMES(WS-DC-IDX)  TO WS-DC-GAMES-DISPLAY
+002730         MOVE WS-EMP-STAY-PCT      TO WS-EMP-STAY-DISPLAY
+002740         MOVE WS-EMP-SWITCH-PCT    TO WS-EMP-SWITCH-DISPLAY
+002750         MOVE WS-THEO-STAY-PCT     TO WS-THEO-STAY-DISPLAY
+002760         MOVE WS-THEO-SWITCH-PCT   TO WS-THEO-SWITCH-DISPLAY
+002770         DISPLAY 'DOOR COUNT ' WS-DC-DISPLAY ': '
+002780             WS-DC-GAMES-DISPLAY ' GAMES'
+002790         DISPLAY '  STAY   EMPIRICAL ' WS-EMP-STAY-DISPLAY
+002800             ' THEORETICAL ' WS-THEO-STAY-DISPLAY
+002810         DISPLAY '  SWITCH EMPIRICAL ' WS-EMP-SWITCH-DISPLAY
+002820             ' THEORETICAL ' WS-THEO-SWITCH-DISPLAY
+002830         IF (WS-STAY-DIFF > WS-TOLERANCE)
+002840             OR (WS-STAY-DIFF < - WS-TOLERANCE)
+002850             OR (WS-SWITCH-DIFF > WS-TOLERANCE)
+002860             OR (WS-SWITCH-DIFF < - WS-TOLERANCE)
+002870             DISPLAY '  *** ABNORMAL - OUTSIDE TOLERANCE ***'
+002880         END-IF
+002890     END-IF.
+002900 8100-EXIT.
+002910     EXIT.
+002920*
+002930* ---------------------------------------------------------------
+002940* 9000-TERMINATE
+002950* ---------------------------------------------------------------
+002960 9000-TERMINATE.
+002970     CLOSE MONTYLOG-FILE.
+002980 9000-EXIT.
+002990     EXIT.
